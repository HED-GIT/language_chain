@@ -0,0 +1,118 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. report_chain_summary.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT chain-log-file ASSIGN TO "chain-log.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-chain-log-status.
+
+    SELECT call-results-file ASSIGN TO "call-results.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-call-results-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  chain-log-file.
+COPY logrec.
+
+FD  call-results-file.
+COPY resultrec.
+
+WORKING-STORAGE SECTION.
+01 ws-chain-log-status pic xx.
+01 ws-call-results-status pic xx.
+01 ws-eof pic x value "N".
+01 ws-attempted-count pic 9(4) value 0.
+01 ws-succeeded-count pic 9(4) value 0.
+01 ws-failed-count pic 9(4) value 0.
+01 ws-responded-count pic 9(4) value 0.
+01 ws-have-start pic x value "N".
+01 ws-start-timestamp pic x(21).
+01 ws-end-timestamp pic x(21).
+01 ws-elapsed-secs pic 9(5).
+01 ws-start-total-secs pic s9(5).
+01 ws-end-total-secs pic s9(5).
+01 ws-elapsed-valid pic x value "Y".
+
+PROCEDURE DIVISION.
+    display "================================================"
+    display "   COBOL LANGUAGE CHAIN - EXECUTION SUMMARY"
+    display "================================================"
+
+    open input chain-log-file
+    if ws-chain-log-status not = "00"
+        display "  no chain-log.dat found - chain has not run yet"
+    else
+        move "N" to ws-eof
+        perform until ws-eof = "Y"
+            read chain-log-file
+                at end
+                    move "Y" to ws-eof
+                not at end
+                    perform summarize-chain-log-record
+            end-read
+        end-perform
+        close chain-log-file
+    end-if
+
+    move "N" to ws-eof
+    open input call-results-file
+    if ws-call-results-status = "00"
+        perform until ws-eof = "Y"
+            read call-results-file
+                at end
+                    move "Y" to ws-eof
+                not at end
+                    add 1 to ws-responded-count
+            end-read
+        end-perform
+        close call-results-file
+    end-if
+
+    display " "
+    display "Languages attempted : " ws-attempted-count
+    display "Languages succeeded : " ws-succeeded-count
+    display "Languages failed    : " ws-failed-count
+    display "Languages responded : " ws-responded-count
+
+    if ws-have-start = "Y"
+        compute ws-start-total-secs =
+            function numval(ws-start-timestamp(9:2)) * 3600 +
+            function numval(ws-start-timestamp(11:2)) * 60 +
+            function numval(ws-start-timestamp(13:2))
+        compute ws-end-total-secs =
+            function numval(ws-end-timestamp(9:2)) * 3600 +
+            function numval(ws-end-timestamp(11:2)) * 60 +
+            function numval(ws-end-timestamp(13:2))
+
+        display "Chain start         : " ws-start-timestamp
+        display "Chain end           : " ws-end-timestamp
+
+        if ws-end-total-secs < ws-start-total-secs
+            move "N" to ws-elapsed-valid
+            display "Total elapsed (sec) : unavailable - run crossed midnight"
+        else
+            compute ws-elapsed-secs = ws-end-total-secs - ws-start-total-secs
+            display "Total elapsed (sec) : " ws-elapsed-secs
+        end-if
+    else
+        display "Chain start/end     : not available"
+    end-if
+
+    display "================================================"
+    goback.
+
+summarize-chain-log-record.
+    add 1 to ws-attempted-count
+    if cl-status = "SUCCESS"
+        add 1 to ws-succeeded-count
+    else
+        add 1 to ws-failed-count
+    end-if
+    if ws-have-start = "N"
+        move cl-timestamp to ws-start-timestamp
+        move "Y" to ws-have-start
+    end-if
+    move cl-timestamp to ws-end-timestamp.
