@@ -2,27 +2,328 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. start_cobol_chain.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT roster-file ASSIGN TO "chain-roster.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-roster-status.
+
+    SELECT chain-log-file ASSIGN TO "chain-log.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-chain-log-status.
+
+    SELECT checkpoint-file ASSIGN TO "chain-checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-checkpoint-status.
+
+    SELECT chain-timing-file ASSIGN TO "chain-timing.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-chain-timing-status.
+
+    SELECT chain-interface-file ASSIGN TO "extract/chain-interface.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-chain-interface-status.
+
+    SELECT call-results-file ASSIGN TO "call-results.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-call-results-status.
 
 DATA DIVISION.
+FILE SECTION.
+FD  roster-file.
+01  roster-record pic x(15).
+
+FD  chain-log-file.
+COPY logrec.
+
+FD  checkpoint-file.
+01  checkpoint-record pic x(15).
+
+FD  chain-timing-file.
+01  chain-timing-record.
+    05 ct-language             pic x(15).
+    05 ct-elapsed-hundredths   pic 9(7).
+    05 ct-valid                pic x.
+    05 ct-start-timestamp      pic x(21).
+    05 ct-end-timestamp        pic x(21).
+
+FD  chain-interface-file.
+COPY ifacerec.
+
+FD  call-results-file.
+COPY resultrec.
+
 WORKING-STORAGE SECTION.
+01 ws-roster-status pic xx.
+01 ws-chain-log-status pic xx.
+01 ws-checkpoint-status pic xx.
+01 ws-chain-timing-status pic xx.
+01 ws-chain-interface-status pic xx.
+01 ws-call-results-status pic xx.
+01 ws-call-start-ts pic x(21).
+01 ws-call-end-ts pic x(21).
+01 ws-start-total-hundredths pic s9(7).
+01 ws-end-total-hundredths pic s9(7).
+01 ws-eof-roster pic x value "N".
+01 ws-eof-checkpoint pic x value "N".
+01 ws-final-return-code pic s9(4) value 0.
+01 ws-call-language pic x(15).
+01 ws-program-name pic x(30).
+01 ws-build-ptr pic 99.
+01 ws-next-seq-no pic 9(6) value 0.
+01 ws-already-done pic x value "N".
+01 ws-checkpoint-count pic 9(3) value 0.
+01 ws-checkpoint-idx pic 9(3).
+01 ws-checkpoint-table.
+    05 ws-checkpoint-lang occurs 100 times pic x(15).
+01 ws-selection-param pic x(200).
+01 ws-selection-active pic x value "N".
+01 ws-selection-len pic 999.
+01 ws-selection-ptr pic 999.
+01 ws-selection-token pic x(15).
+01 ws-selection-count pic 9(3) value 0.
+01 ws-selection-idx pic 9(3).
+01 ws-in-selection pic x.
+01 ws-selection-table.
+    05 ws-selection-lang occurs 50 times pic x(15).
+
+COPY msgrec.
 
 PROCEDURE DIVISION.
-    CALL "call_ada" using z"ada called by cobol".
-    CALL "call_c" using z"c called by cobol".
-    CALL "call_cpp" using z"cpp called by cobol".
-    CALL "call_cobol" using z"cobol called by cobol".
-    CALL "call_crystal" using z"crystal called by cobol".
-    CALL "call_d" using z"d called by cobol".
-    CALL "call_fortran" using z"fortran called by cobol".
-    CALL "call_go" using z"go called by cobol".
-    CALL "call_haskell" using z"haskell called by cobol".
-    CALL "call_java" using z"java called by cobol".
-    CALL "call_kotlin" using z"kotlin called by cobol".
-    CALL "call_nim" using z"nim called by cobol".
-    CALL "call_oc" using z"oc called by cobol".
-    CALL "call_odin" using z"odin called by cobol".
-    CALL "call_pascal" using z"pascal called by cobol".
-    CALL "call_rust" using z"rust called by cobol".
-    CALL "call_swift" using z"swift called by cobol".
-    CALL "call_zig" using z"zig called by cobol".
+    accept ws-selection-param from command-line
+    if function trim(ws-selection-param) not = spaces
+        move "Y" to ws-selection-active
+        perform parse-selection-param
+    end-if
+
+    if ws-selection-active = "N"
+        perform load-checkpoint
+
+        if ws-checkpoint-count = 0
+            open output chain-log-file
+            open output chain-timing-file
+            open output chain-interface-file
+            open output call-results-file
+            close call-results-file
+        else
+            open extend chain-log-file
+            if ws-chain-log-status = "35"
+                open output chain-log-file
+            end-if
+            open extend chain-timing-file
+            if ws-chain-timing-status = "35"
+                open output chain-timing-file
+            end-if
+            open extend chain-interface-file
+            if ws-chain-interface-status = "35"
+                open output chain-interface-file
+            end-if
+            open extend call-results-file
+            if ws-call-results-status = "35"
+                open output call-results-file
+            end-if
+            close call-results-file
+        end-if
+
+        open extend checkpoint-file
+        if ws-checkpoint-status = "35"
+            open output checkpoint-file
+        end-if
+    end-if
+
+    open input roster-file
+    if ws-roster-status not = "00"
+        display "start_cobol_chain: unable to open roster file chain-roster.dat, status " ws-roster-status
+        move 1 to ws-final-return-code
+    else
+        perform until ws-eof-roster = "Y"
+            read roster-file
+                at end
+                    move "Y" to ws-eof-roster
+                not at end
+                    if roster-record not = spaces and roster-record(1:1) not = "*"
+                        perform call-one-language
+                    end-if
+            end-read
+        end-perform
+        close roster-file
+    end-if
+
+    if ws-selection-active = "N"
+        close chain-log-file
+        close chain-timing-file
+        close chain-interface-file
+        close checkpoint-file
+        if ws-final-return-code = 0
+            open output checkpoint-file
+            close checkpoint-file
+        end-if
+    end-if
+
+    move ws-final-return-code to return-code
     goback.
+
+parse-selection-param.
+    move function trim(ws-selection-param) to ws-selection-param
+    move function length(function trim(ws-selection-param)) to ws-selection-len
+    move 1 to ws-selection-ptr
+    perform until ws-selection-ptr > ws-selection-len
+        move spaces to ws-selection-token
+        unstring ws-selection-param delimited by ","
+            into ws-selection-token
+            with pointer ws-selection-ptr
+        end-unstring
+        if function trim(ws-selection-token) not = spaces
+            if ws-selection-count < 50
+                add 1 to ws-selection-count
+                move function trim(ws-selection-token) to ws-selection-lang(ws-selection-count)
+            else
+                display "start_cobol_chain: selection parameter exceeds 50 languages - ignoring " function trim(ws-selection-token)
+            end-if
+        end-if
+    end-perform.
+
+load-checkpoint.
+    open input checkpoint-file
+    if ws-checkpoint-status = "00"
+        perform until ws-eof-checkpoint = "Y"
+            read checkpoint-file
+                at end
+                    move "Y" to ws-eof-checkpoint
+                not at end
+                    if ws-checkpoint-count < 100
+                        add 1 to ws-checkpoint-count
+                        move checkpoint-record to ws-checkpoint-lang(ws-checkpoint-count)
+                    else
+                        display "start_cobol_chain: chain-checkpoint.dat exceeds 100 entries - ignoring " checkpoint-record
+                    end-if
+            end-read
+        end-perform
+        close checkpoint-file
+    end-if
+    move ws-checkpoint-count to ws-next-seq-no.
+
+call-one-language.
+    move spaces to ws-call-language
+    move function trim(roster-record) to ws-call-language
+
+    move "Y" to ws-in-selection
+    if ws-selection-active = "Y"
+        move "N" to ws-in-selection
+        perform varying ws-selection-idx from 1 by 1
+                until ws-selection-idx > ws-selection-count
+            if ws-selection-lang(ws-selection-idx) = ws-call-language
+                move "Y" to ws-in-selection
+            end-if
+        end-perform
+    end-if
+
+    move "N" to ws-already-done
+    if ws-selection-active = "N"
+        perform varying ws-checkpoint-idx from 1 by 1
+                until ws-checkpoint-idx > ws-checkpoint-count
+            if ws-checkpoint-lang(ws-checkpoint-idx) = ws-call-language
+                move "Y" to ws-already-done
+            end-if
+        end-perform
+    end-if
+
+    if ws-in-selection = "Y" and ws-already-done = "N"
+        move spaces to ws-program-name
+        move 1 to ws-build-ptr
+        string "call_" delimited by size
+               function trim(ws-call-language) delimited by size
+               into ws-program-name
+               with pointer ws-build-ptr
+        end-string
+
+        add 1 to ws-next-seq-no
+        move ws-next-seq-no to msg-seq-no
+        move "cobol" to msg-source-lang
+        move ws-call-language to msg-dest-lang
+        move function current-date to msg-timestamp
+
+        move spaces to msg-payload
+        move 1 to ws-build-ptr
+        string function trim(ws-call-language) delimited by size
+               " called by cobol" delimited by size
+               into msg-payload
+               with pointer ws-build-ptr
+        end-string
+        if ws-build-ptr <= 30
+            move low-value to msg-payload(ws-build-ptr:1)
+        end-if
+
+        move function current-date to ws-call-start-ts
+        call ws-program-name using chain-message-record
+        move function current-date to ws-call-end-ts
+
+        perform evaluate-call-outcome
+        if ws-selection-active = "N"
+            perform log-call-outcome
+            perform log-call-timing
+            perform log-call-interface
+        end-if
+    else
+        if ws-in-selection = "Y"
+            display "start_cobol_chain: skipping " ws-call-language " - already completed per checkpoint"
+        end-if
+    end-if.
+
+evaluate-call-outcome.
+    if return-code not = 0
+        move 1 to ws-final-return-code
+        display "start_cobol_chain: " ws-call-language " failed with return code " return-code
+    end-if.
+
+log-call-outcome.
+    move spaces to chain-log-record
+    move ws-call-language to cl-language
+    move return-code to cl-return-code
+    move ws-call-end-ts to cl-timestamp
+    if return-code = 0
+        move "SUCCESS" to cl-status
+        move ws-call-language to checkpoint-record
+        write checkpoint-record
+    else
+        move "FAILURE" to cl-status
+    end-if
+    write chain-log-record.
+
+log-call-timing.
+    compute ws-start-total-hundredths =
+        function numval(ws-call-start-ts(9:2)) * 360000 +
+        function numval(ws-call-start-ts(11:2)) * 6000 +
+        function numval(ws-call-start-ts(13:2)) * 100 +
+        function numval(ws-call-start-ts(15:2))
+    compute ws-end-total-hundredths =
+        function numval(ws-call-end-ts(9:2)) * 360000 +
+        function numval(ws-call-end-ts(11:2)) * 6000 +
+        function numval(ws-call-end-ts(13:2)) * 100 +
+        function numval(ws-call-end-ts(15:2))
+
+    move spaces to chain-timing-record
+    move ws-call-language to ct-language
+    move ws-call-start-ts to ct-start-timestamp
+    move ws-call-end-ts to ct-end-timestamp
+
+    if ws-end-total-hundredths < ws-start-total-hundredths
+        move 0 to ct-elapsed-hundredths
+        move "N" to ct-valid
+        display "start_cobol_chain: " ws-call-language " call spanned midnight - excluding elapsed time from chain-timing.dat"
+    else
+        compute ct-elapsed-hundredths = ws-end-total-hundredths - ws-start-total-hundredths
+        move "Y" to ct-valid
+    end-if
+    write chain-timing-record.
+
+log-call-interface.
+    move spaces to chain-interface-record
+    move ws-call-language to if-language
+    if return-code = 0
+        move "SUCCESS" to if-status
+    else
+        move "FAILURE" to if-status
+    end-if
+    move ws-call-end-ts to if-timestamp
+    write chain-interface-record.
