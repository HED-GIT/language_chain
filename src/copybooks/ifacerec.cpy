@@ -0,0 +1,4 @@
+01  chain-interface-record.
+    05 if-language        pic x(15).
+    05 if-status          pic x(7).
+    05 if-timestamp       pic x(21).
