@@ -0,0 +1,6 @@
+01  chain-message-record.
+    05 msg-seq-no         pic 9(6).
+    05 msg-source-lang    pic x(15).
+    05 msg-dest-lang      pic x(15).
+    05 msg-timestamp      pic x(21).
+    05 msg-payload        pic x(30).
