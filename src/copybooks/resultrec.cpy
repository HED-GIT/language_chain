@@ -0,0 +1,6 @@
+01  call-result-record.
+    05 cr-seq-no          pic 9(6).
+    05 cr-source-lang     pic x(15).
+    05 cr-dest-lang       pic x(15).
+    05 cr-msg-text        pic x(30).
+    05 cr-timestamp       pic x(21).
