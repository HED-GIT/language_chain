@@ -0,0 +1,5 @@
+01  chain-log-record.
+    05 cl-language        pic x(15).
+    05 cl-status          pic x(7).
+    05 cl-return-code     pic -(4)9.
+    05 cl-timestamp       pic x(21).
