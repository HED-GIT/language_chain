@@ -2,15 +2,83 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. call_cobol.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT call-results-file ASSIGN TO "call-results.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-call-results-status.
+
+    SELECT call-exceptions-file ASSIGN TO "call-exceptions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-call-exceptions-status.
 
 DATA DIVISION.
+FILE SECTION.
+FD  call-results-file.
+COPY resultrec.
+
+FD  call-exceptions-file.
+01  call-exception-record.
+    05 ce-seq-no          pic 9(6).
+    05 ce-source-lang     pic x(15).
+    05 ce-dest-lang       pic x(15).
+    05 ce-reason          pic x(20).
+    05 ce-payload         pic x(30).
+    05 ce-timestamp       pic x(21).
+
 WORKING-STORAGE SECTION.
 01 msg-length pic 99.
+01 ws-null-count pic 99.
+01 ws-call-results-status pic xx.
+01 ws-call-exceptions-status pic xx.
 
 Linkage section.
-01 msg pic X(30).
+COPY msgrec.
+
+PROCEDURE DIVISION using chain-message-record.
+    compute ws-null-count = 0
+    inspect msg-payload tallying ws-null-count for all x'00'
+
+    if ws-null-count = 0
+        move 30 to msg-length
+        perform write-exception-record
+    else
+        compute msg-length = 0
+        inspect msg-payload tallying msg-length for characters before initial x'00'
+    end-if
+
+    display msg-payload(1:msg-length)
+
+    open extend call-results-file
+    if ws-call-results-status = "35"
+        open output call-results-file
+    end-if
+
+    move spaces to call-result-record
+    move msg-seq-no to cr-seq-no
+    move msg-source-lang to cr-source-lang
+    move msg-dest-lang to cr-dest-lang
+    move msg-payload(1:msg-length) to cr-msg-text
+    move msg-timestamp to cr-timestamp
+    write call-result-record
+
+    close call-results-file
+
+    goback.
+
+write-exception-record.
+    open extend call-exceptions-file
+    if ws-call-exceptions-status = "35"
+        open output call-exceptions-file
+    end-if
+
+    move spaces to call-exception-record
+    move msg-seq-no to ce-seq-no
+    move msg-source-lang to ce-source-lang
+    move msg-dest-lang to ce-dest-lang
+    move "MESSAGE TRUNCATED" to ce-reason
+    move msg-payload to ce-payload
+    move msg-timestamp to ce-timestamp
+    write call-exception-record
 
-PROCEDURE DIVISION using msg.
-    compute msg-length = 0
-    inspect msg tallying msg-length for characters before initial x'00'
-    display msg(1:msg-length).
+    close call-exceptions-file.
